@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO "C:\COBOL\PRODUTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-PRODUTO
+           FILE STATUS IS WS-FS.
+           SELECT FICH-EXPORT ASSIGN TO "C:\COBOL\PRODUTOS-EXP.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY PRODUTO.
+       FD FICH-EXPORT.
+           COPY PRODUTO
+               REPLACING ==REG-CONTATOS==    BY ==REG-EXPORT==
+                         ==ID-PRODUTO==      BY ==EXP-ID-PRODUTO==
+                         ==NOME-PRODUTO==    BY ==EXP-NOME-PRODUTO==
+                         ==PRC-PRODUTO==     BY ==EXP-PRC-PRODUTO==
+                         ==IVA-PRODUTO==     BY ==EXP-IVA-PRODUTO==
+                         ==QT-PRODUTO==      BY ==EXP-QT-PRODUTO==
+                         ==PF-PRODUTO==      BY ==EXP-PF-PRODUTO==
+                         ==PRC-COM-IVA==     BY ==EXP-PRC-COM-IVA==
+                         ==FORN-PRODUTO==    BY ==EXP-FORN-PRODUTO==
+                         ==ATIVO-PRODUTO==   BY ==EXP-ATIVO-PRODUTO==
+                         ==PRODUTO-ATIVO==   BY ==EXP-PRODUTO-ATIVO==
+                         ==PRODUTO-INATIVO== BY ==EXP-PRODUTO-INATIVO==.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                 PIC 99.
+          88 FS-OK             VALUE 0.
+       77 WS-FS2                PIC 99.
+          88 FS2-OK            VALUE 0.
+       77 WS-EOF                PIC X.
+          88 EOF-OK            VALUE 'F' FALSE 'N'.
+       77 WS-TOTAL-EXPORTADOS   PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+       02 PA-RETURN-CODE PIC 99.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       EXPORTAR-MAIN.
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           SET FS2-OK TO TRUE
+
+           OPEN INPUT PRODUTO
+           OPEN OUTPUT FICH-EXPORT
+
+           IF FS-OK AND FS2-OK THEN
+               PERFORM EXPORTAR-LINHA UNTIL EOF-OK
+               CLOSE PRODUTO
+               CLOSE FICH-EXPORT
+               DISPLAY "TOTAL DE PRODUTOS EXPORTADOS: "
+                   WS-TOTAL-EXPORTADOS
+               MOVE 0 TO PA-RETURN-CODE
+           ELSE
+               DISPLAY "ERRO AO ABRIR FICHEIROS"
+               DISPLAY "ERRO FILE STATUS PRODUTO:" WS-FS
+               DISPLAY "ERRO FILE STATUS EXPORTACAO:" WS-FS2
+               IF FS-OK THEN
+                   CLOSE PRODUTO
+               END-IF
+               IF FS2-OK THEN
+                   CLOSE FICH-EXPORT
+               END-IF
+               MOVE 1 TO PA-RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       EXPORTAR-LINHA.
+           READ PRODUTO NEXT RECORD
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               MOVE REG-CONTATOS TO REG-EXPORT
+               WRITE REG-EXPORT
+               ADD 1 TO WS-TOTAL-EXPORTADOS
+           END-READ.
