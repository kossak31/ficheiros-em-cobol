@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO "C:\COBOL\PRODUTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ID-PRODUTO
+           FILE STATUS IS WS-FS.
+           SELECT FICH-IMPORT ASSIGN TO "C:\COBOL\PRODUTOS-IMP.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY PRODUTO.
+       FD FICH-IMPORT.
+           COPY PRODUTO
+               REPLACING ==REG-CONTATOS==    BY ==REG-IMPORT==
+                         ==ID-PRODUTO==      BY ==IMP-ID-PRODUTO==
+                         ==NOME-PRODUTO==    BY ==IMP-NOME-PRODUTO==
+                         ==PRC-PRODUTO==     BY ==IMP-PRC-PRODUTO==
+                         ==IVA-PRODUTO==     BY ==IMP-IVA-PRODUTO==
+                         ==QT-PRODUTO==      BY ==IMP-QT-PRODUTO==
+                         ==PF-PRODUTO==      BY ==IMP-PF-PRODUTO==
+                         ==PRC-COM-IVA==     BY ==IMP-PRC-COM-IVA==
+                         ==FORN-PRODUTO==    BY ==IMP-FORN-PRODUTO==
+                         ==ATIVO-PRODUTO==   BY ==IMP-ATIVO-PRODUTO==
+                         ==PRODUTO-ATIVO==   BY ==IMP-PRODUTO-ATIVO==
+                         ==PRODUTO-INATIVO== BY ==IMP-PRODUTO-INATIVO==.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                 PIC 99.
+          88 FS-OK             VALUE 0.
+       77 WS-FS2                PIC 99.
+          88 FS2-OK            VALUE 0.
+       77 WS-EOF                PIC X.
+          88 EOF-OK            VALUE 'F' FALSE 'N'.
+       77 WS-TOTAL-NOVOS        PIC 9(5) VALUE 0.
+       77 WS-TOTAL-ALTERADOS    PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+       02 PA-RETURN-CODE PIC 99.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       IMPORTAR-MAIN.
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           SET FS2-OK TO TRUE
+
+           OPEN I-O PRODUTO
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT PRODUTO
+               CLOSE PRODUTO
+               OPEN I-O PRODUTO
+           END-IF
+
+           OPEN INPUT FICH-IMPORT
+
+           IF FS-OK AND FS2-OK THEN
+               PERFORM IMPORTAR-LINHA UNTIL EOF-OK
+               CLOSE PRODUTO
+               CLOSE FICH-IMPORT
+               DISPLAY "PRODUTOS NOVOS GRAVADOS: " WS-TOTAL-NOVOS
+               DISPLAY "PRODUTOS EXISTENTES ATUALIZADOS: "
+                   WS-TOTAL-ALTERADOS
+               MOVE 0 TO PA-RETURN-CODE
+           ELSE
+               DISPLAY "ERRO AO ABRIR FICHEIROS"
+               DISPLAY "ERRO FILE STATUS PRODUTO:" WS-FS
+               DISPLAY "ERRO FILE STATUS IMPORTACAO:" WS-FS2
+               IF FS-OK THEN
+                   CLOSE PRODUTO
+               END-IF
+               IF FS2-OK THEN
+                   CLOSE FICH-IMPORT
+               END-IF
+               MOVE 1 TO PA-RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       IMPORTAR-LINHA.
+           READ FICH-IMPORT NEXT RECORD INTO REG-CONTATOS
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               WRITE REG-CONTATOS
+               INVALID KEY
+                   PERFORM REESCREVER-PRODUTO
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-NOVOS
+               END-WRITE
+           END-READ.
+
+       REESCREVER-PRODUTO.
+           REWRITE REG-CONTATOS
+           ADD 1 TO WS-TOTAL-ALTERADOS.
