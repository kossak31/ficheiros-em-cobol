@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEITURA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO "C:\COBOL\PRODUTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-PRODUTO
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY PRODUTO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS               PIC 99.
+          88 FS-OK           VALUE 0.
+       77 WS-EOF              PIC X.
+          88 EOF-OK          VALUE 'F' FALSE 'N'.
+       77 WS-TOTAL-LIDOS      PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+       02 PA-RETURN-CODE PIC 99.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       LEITURA-MAIN.
+           SET EOF-OK TO FALSE
+           MOVE 0 TO WS-TOTAL-LIDOS
+
+           OPEN INPUT PRODUTO
+
+           IF FS-OK THEN
+               PERFORM LISTAR-PRODUTO UNTIL EOF-OK
+               CLOSE PRODUTO
+               DISPLAY "TOTAL DE PRODUTOS LISTADOS: " WS-TOTAL-LIDOS
+               MOVE 0 TO PA-RETURN-CODE
+           ELSE
+               DISPLAY "ERRO AO ABRIR FICHEIRO"
+               DISPLAY "ERRO DO FILE STATUS:" WS-FS
+               MOVE 1 TO PA-RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       LISTAR-PRODUTO.
+           READ PRODUTO NEXT RECORD
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               IF PRODUTO-ATIVO THEN
+                   ADD 1 TO WS-TOTAL-LIDOS
+                   DISPLAY "ID: " ID-PRODUTO
+                       " NOME: " NOME-PRODUTO
+                       " PRECO: " PRC-PRODUTO
+                       " IVA: " IVA-PRODUTO
+                       " QTD: " QT-PRODUTO
+                       " PRC FINAL: " PF-PRODUTO
+               END-IF
+           END-READ.
