@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO "C:\COBOL\PRODUTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-PRODUTO
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY PRODUTO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                PIC 99.
+          88 FS-OK            VALUE 0.
+       77 WS-EOF               PIC X.
+          88 EOF-OK           VALUE 'F' FALSE 'N'.
+       77 WS-PF-CALCULADO      PIC 9(5)V99.
+       77 WS-TOTAL-LIDOS       PIC 9(5) VALUE 0.
+       77 WS-TOTAL-DIVERGENTES PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+       02 PA-RETURN-CODE PIC 99.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       RECONCILIA-MAIN.
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           MOVE 0 TO WS-TOTAL-LIDOS
+           MOVE 0 TO WS-TOTAL-DIVERGENTES
+
+           DISPLAY "========================================"
+           DISPLAY "RECONCILIACAO DE PF-PRODUTO / PRC-COM-IVA"
+           DISPLAY "========================================"
+
+           OPEN I-O PRODUTO
+
+           IF FS-OK THEN
+               PERFORM RECONCILIA-LINHA UNTIL EOF-OK
+               CLOSE PRODUTO
+               DISPLAY "----------------------------------------"
+               DISPLAY "PRODUTOS ANALISADOS: " WS-TOTAL-LIDOS
+               DISPLAY "DIVERGENCIAS ENCONTRADAS: "
+                   WS-TOTAL-DIVERGENTES
+               MOVE 0 TO PA-RETURN-CODE
+           ELSE
+               DISPLAY "ERRO AO ABRIR FICHEIRO"
+               DISPLAY "ERRO DO FILE STATUS:" WS-FS
+               MOVE 1 TO PA-RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       RECONCILIA-LINHA.
+           READ PRODUTO NEXT RECORD
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               ADD 1 TO WS-TOTAL-LIDOS
+               COMPUTE WS-PF-CALCULADO = PRC-PRODUTO + PRC-PRODUTO *
+                   IVA-PRODUTO / 100
+
+               IF WS-PF-CALCULADO NOT EQUAL PF-PRODUTO THEN
+                   ADD 1 TO WS-TOTAL-DIVERGENTES
+                   DISPLAY "DIVERGENCIA - ID: " ID-PRODUTO
+                       " GRAVADO: " PF-PRODUTO
+                       " CALCULADO: " WS-PF-CALCULADO
+               END-IF
+
+               MOVE WS-PF-CALCULADO TO PRC-COM-IVA
+               REWRITE REG-CONTATOS
+           END-READ.
