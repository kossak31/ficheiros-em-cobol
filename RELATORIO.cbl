@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+           SELECT PRODUTO ASSIGN TO "C:\COBOL\PRODUTOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ID-PRODUTO
+           FILE STATUS IS WS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTO.
+           COPY PRODUTO.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                VALUE 0.
+       77 WS-EOF                   PIC X.
+          88 EOF-OK               VALUE 'F' FALSE 'N'.
+       77 WS-LIMITE-REENCOMENDA    PIC 9(4) VALUE 10.
+       77 WS-VALOR-LINHA           PIC 9(9)V99.
+       77 WS-VALOR-TOTAL           PIC 9(9)V99 VALUE 0.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+       02 PA-RETURN-CODE PIC 99.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       RELATORIO-MAIN.
+           PERFORM VALORIZACAO-STOCK
+           PERFORM PRODUTOS-A-REENCOMENDAR
+           MOVE 0 TO PA-RETURN-CODE
+           GOBACK.
+
+       VALORIZACAO-STOCK.
+           DISPLAY "================================================"
+           DISPLAY "RELATORIO DE VALORIZACAO DE STOCK"
+           DISPLAY "================================================"
+
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           MOVE 0 TO WS-VALOR-TOTAL
+
+           OPEN INPUT PRODUTO
+
+           IF FS-OK THEN
+               PERFORM VALORIZACAO-LINHA UNTIL EOF-OK
+               CLOSE PRODUTO
+               DISPLAY "----------------------------------------"
+               DISPLAY "VALOR TOTAL DE STOCK: " WS-VALOR-TOTAL
+           ELSE
+               DISPLAY "ERRO AO ABRIR FICHEIRO"
+               DISPLAY "ERRO DO FILE STATUS:" WS-FS
+           END-IF.
+
+       VALORIZACAO-LINHA.
+           READ PRODUTO NEXT RECORD
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               IF PRODUTO-ATIVO THEN
+                   COMPUTE WS-VALOR-LINHA = PRC-PRODUTO * QT-PRODUTO
+                   ADD WS-VALOR-LINHA TO WS-VALOR-TOTAL
+                   DISPLAY NOME-PRODUTO " QTD: " QT-PRODUTO
+                       " VALOR: " WS-VALOR-LINHA
+               END-IF
+           END-READ.
+
+       PRODUTOS-A-REENCOMENDAR.
+           DISPLAY "================================================"
+           DISPLAY "PRODUTOS A REENCOMENDAR (QTD < "
+               WS-LIMITE-REENCOMENDA ")"
+           DISPLAY "================================================"
+
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+
+           OPEN INPUT PRODUTO
+
+           IF FS-OK THEN
+               PERFORM REENCOMENDA-LINHA UNTIL EOF-OK
+               CLOSE PRODUTO
+           ELSE
+               DISPLAY "ERRO AO ABRIR FICHEIRO"
+               DISPLAY "ERRO DO FILE STATUS:" WS-FS
+           END-IF.
+
+       REENCOMENDA-LINHA.
+           READ PRODUTO NEXT RECORD
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               IF QT-PRODUTO < WS-LIMITE-REENCOMENDA
+                   AND PRODUTO-ATIVO THEN
+                   DISPLAY ID-PRODUTO " - " NOME-PRODUTO
+                       " QTD ATUAL: " QT-PRODUTO
+               END-IF
+           END-READ.
