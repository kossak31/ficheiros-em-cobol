@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    COPYBOOK   : FORNECEDOR.CPY
+      *    DESCRICAO  : LAYOUT DO REGISTO DO FICHEIRO FORNECEDOR.DAT,
+      *                 FICHEIRO MESTRE DE FORNECEDORES LIGADO A
+      *                 FORN-PRODUTO EM PRODUTO.CPY.
+      *****************************************************************
+       01 REG-FORNECEDOR.
+           03 COD-FORNECEDOR    PIC 9(3).
+           03 NOME-FORNECEDOR   PIC X(20).
+           03 CONTATO-FORNECEDOR PIC X(15).
