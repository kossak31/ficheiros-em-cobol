@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK   : MOVIMENTO.CPY
+      *    DESCRICAO  : LAYOUT DO REGISTO DO FICHEIRO MOVIMENTOS.DAT,
+      *                 UM POR CADA ENTRADA/SAIDA DE STOCK LANCADA
+      *                 CONTRA UM PRODUTO.
+      *****************************************************************
+       01 REG-MOVIMENTO.
+           03 MOV-ID-PRODUTO   PIC 9(3).
+           03 MOV-DATA         PIC 9(8).
+           03 MOV-TIPO         PIC X(01).
+               88 MOV-ENTRADA VALUE "E".
+               88 MOV-SAIDA   VALUE "S".
+           03 MOV-QUANTIDADE   PIC 9(4).
