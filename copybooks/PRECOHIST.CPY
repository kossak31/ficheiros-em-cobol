@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    COPYBOOK   : PRECOHIST.CPY
+      *    DESCRICAO  : LAYOUT DO REGISTO DO FICHEIRO PRECOS-HIST.DAT,
+      *                 UM POR CADA ALTERACAO DE PRC-PRODUTO FEITA
+      *                 ATRAVES DO PARAGRAFO ALTERAR.
+      *****************************************************************
+       01 REG-HIST-PRECO.
+           03 HP-ID-PRODUTO    PIC 9(3).
+           03 HP-PRC-ANTIGO    PIC 99(4)V99.
+           03 HP-PRC-NOVO      PIC 99(4)V99.
+           03 HP-DATA          PIC 9(8).
