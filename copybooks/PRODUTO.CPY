@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK   : PRODUTO.CPY
+      *    DESCRICAO  : LAYOUT DO REGISTO DO FICHEIRO PRODUTOS.DAT,
+      *                 PARTILHADO POR TODOS OS PROGRAMAS QUE ABREM
+      *                 O FICHEIRO PRODUTO (FD).
+      *****************************************************************
+       01 REG-CONTATOS.
+           03 ID-PRODUTO     PIC 9(3).
+           03 NOME-PRODUTO   PIC X(15).
+           03 PRC-PRODUTO    PIC 99(4)V99.
+           03 IVA-PRODUTO    PIC 99.
+           03 QT-PRODUTO     PIC 9(4).
+           03 PF-PRODUTO     PIC 9(5)V99.
+           03 PRC-COM-IVA    PIC 9(5)V99.
+           03 FORN-PRODUTO   PIC 9(3).
+           03 ATIVO-PRODUTO  PIC X(01).
+               88 PRODUTO-ATIVO    VALUE "A".
+               88 PRODUTO-INATIVO  VALUE "I".
