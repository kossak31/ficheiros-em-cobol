@@ -8,25 +8,37 @@
             FILE-CONTROL.
            SELECT PRODUTO ASSIGN TO "C:\COBOL\PRODUTOS.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS ID-PRODUTO
            FILE STATUS IS WS-FS.
+           SELECT MOVIMENTOS ASSIGN TO "C:\COBOL\MOVIMENTOS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+           SELECT FORNECEDOR ASSIGN TO "C:\COBOL\FORNECEDOR.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS COD-FORNECEDOR
+           FILE STATUS IS WS-FS.
+           SELECT PRECOS-HIST ASSIGN TO "C:\COBOL\PRECOS-HIST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTO.
-       01 REG-CONTATOS.
-           03 ID-PRODUTO     PIC 9(3).
-           03 NOME-PRODUTO   PIC X(15).
-           03 PRC-PRODUTO    PIC 99(4)V99.
-           03 IVA-PRODUTO    PIC 99.
-           03 QT-PRODUTO     PIC 9(4).
-           03 PF-PRODUTO     PIC 9(5)V99.
-           03 PRC-COM-IVA    PIC 9(5)V99.
+           COPY PRODUTO.
+       FD MOVIMENTOS.
+           COPY MOVIMENTO.
+       FD FORNECEDOR.
+           COPY FORNECEDOR.
+       FD PRECOS-HIST.
+           COPY PRECOHIST.
 
        WORKING-STORAGE SECTION.
        01 PARAMETRES.
        02 PA-RETURN-CODE PIC 99 VALUE 0.
-       01 WS-REG-CONTATO   PIC X(22).
+       01 WS-REG-CONTATO   PIC X(49).
        01 FILLER REDEFINES WS-REG-CONTATO.
            03 WS-ID-PRODUTO     PIC 9(3).
            03 WS-NOME-PRODUTO   PIC X(15).
@@ -34,7 +46,19 @@
            03 WS-IVA-PRODUTO    PIC 99.
            03 WS-QT-PRODUTO     PIC 9(4).
            03 WS-PF-PRODUTO     PIC 9(5)V99.
-       01 WS-MENU-OPCAO         PIC 9.
+           03 WS-PRC-COM-IVA    PIC 9(5)V99.
+           03 WS-FORN-PRODUTO   PIC 9(3).
+           03 WS-ATIVO-PRODUTO  PIC X(01).
+       01 WS-MENU-OPCAO         PIC 99.
+       01 WS-TIPO-MOVIMENTO     PIC X(01).
+       01 WS-QT-MOVIMENTO       PIC 9(4).
+       01 WS-DATA-MOVIMENTO     PIC 9(8).
+       01 WS-NOME-BUSCA         PIC X(15).
+       01 WS-LEN-BUSCA          PIC 99 VALUE 15.
+       01 WS-I                  PIC 99.
+       01 WS-OCORRENCIAS        PIC 9(4).
+       01 WS-TOTAL-ENCONTRADOS  PIC 9(4).
+       01 WS-PRC-ANTIGO         PIC 99(4)V99.
        77 WS-FS               PIC 99.
           88 FS-OK           VALUE 0.
        77 WS-EOF              PIC X.
@@ -49,6 +73,12 @@
             DISPLAY "4 - BUSCA PRODUTO"
             DISPLAY "5 - ALTERAR PRODUTO"
             DISPLAY "6 - SAIR"
+            DISPLAY "7 - MOVIMENTAR STOCK"
+            DISPLAY "8 - BUSCA PRODUTO POR NOME"
+            DISPLAY "9 - RELATORIO DE VALORIZACAO DE STOCK"
+            DISPLAY "10 - RECONCILIACAO DE PRECOS"
+            DISPLAY "11 - EXPORTAR CATALOGO"
+            DISPLAY "12 - IMPORTAR CATALOGO"
 
             ACCEPT WS-MENU-OPCAO
 
@@ -80,6 +110,34 @@
             WHEN 6
             STOP RUN
 
+            WHEN 7
+            PERFORM MOVIMENTAR
+            GO TO MAIN-PROCEDURE
+
+            WHEN 9
+            CALL "RELATORIO"
+            USING PARAMETRES
+            GO TO MAIN-PROCEDURE
+
+            WHEN 8
+            PERFORM BUSCANOME
+            GO TO MAIN-PROCEDURE
+
+            WHEN 10
+            CALL "RECONCILIA"
+            USING PARAMETRES
+            GO TO MAIN-PROCEDURE
+
+            WHEN 11
+            CALL "EXPORTAR"
+            USING PARAMETRES
+            GO TO MAIN-PROCEDURE
+
+            WHEN 12
+            CALL "IMPORTAR"
+            USING PARAMETRES
+            GO TO MAIN-PROCEDURE
+
             WHEN OTHER
             DISPLAY "escolha uma opcao"
             GO TO MAIN-PROCEDURE
@@ -102,6 +160,10 @@
              DISPLAY "QUANTIDADE: ".
              ACCEPT WS-QT-PRODUTO.
 
+             DISPLAY "CODIGO DO FORNECEDOR: ".
+             ACCEPT WS-FORN-PRODUTO.
+
+             PERFORM VALIDAR-FORNECEDOR
 
              COMPUTE WS-PF-PRODUTO = WS-PRC-PRODUTO + WS-PRC-PRODUTO *
              WS-IVA-PRODUTO / 100
@@ -119,6 +181,8 @@
              MOVE WS-IVA-PRODUTO TO IVA-PRODUTO
              MOVE WS-QT-PRODUTO TO QT-PRODUTO
              MOVE WS-PF-PRODUTO TO PF-PRODUTO
+             MOVE WS-FORN-PRODUTO TO FORN-PRODUTO
+             SET PRODUTO-ATIVO TO TRUE
             WRITE REG-CONTATOS
            INVALID KEY
            DISPLAY "CHAVE JA REGISTADA"
@@ -132,6 +196,26 @@
             CLOSE PRODUTO.
 
 
+       VALIDAR-FORNECEDOR.
+           SET FS-OK TO TRUE
+
+           OPEN INPUT FORNECEDOR
+
+           IF FS-OK THEN
+             MOVE WS-FORN-PRODUTO TO COD-FORNECEDOR
+             READ FORNECEDOR
+             KEY IS COD-FORNECEDOR
+
+           INVALID KEY
+           DISPLAY "AVISO: FORNECEDOR NAO CADASTRADO"
+            NOT INVALID KEY
+           DISPLAY "FORNECEDOR: " NOME-FORNECEDOR
+           END-READ
+           CLOSE FORNECEDOR
+           ELSE
+             DISPLAY "AVISO: FICHEIRO DE FORNECEDORES INDISPONIVEL"
+           END-IF.
+
        ELEMINAR.
            SET EOF-OK TO FALSE
            SET FS-OK TO TRUE
@@ -149,9 +233,9 @@
             NOT INVALID KEY
             DISPLAY "NOME ATUAL" WS-NOME-PRODUTO
 
-
-            DELETE PRODUTO RECORD
-            DISPLAY "REGISTO APAGADO"
+            SET PRODUTO-INATIVO TO TRUE
+            REWRITE REG-CONTATOS
+            DISPLAY "PRODUTO MARCADO COMO INATIVO"
             CLOSE PRODUTO
 
             END-READ
@@ -176,7 +260,11 @@
            INVALID KEY
            DISPLAY "PRODUTO NAO EXISTE"
             NOT INVALID KEY
-            DISPLAY WS-ID-PRODUTO  " - " WS-NOME-PRODUTO
+            IF PRODUTO-INATIVO THEN
+                DISPLAY "PRODUTO NAO EXISTE"
+            ELSE
+                DISPLAY WS-ID-PRODUTO  " - " WS-NOME-PRODUTO
+            END-IF
             END-READ
             ELSE
                 DISPLAY "ERROR AO ABRIR FICHEIRO"
@@ -202,6 +290,27 @@
             DISPLAY "PRODUTO ATUAL " WS-NOME-PRODUTO
             DISPLAY "NOVO NOME"
             ACCEPT NOME-PRODUTO
+
+            DISPLAY "PRECO ATUAL " WS-PRC-PRODUTO
+            MOVE WS-PRC-PRODUTO TO WS-PRC-ANTIGO
+            DISPLAY "NOVO PRECO"
+            ACCEPT WS-PRC-PRODUTO
+
+            DISPLAY "IVA ATUAL " WS-IVA-PRODUTO
+            DISPLAY "NOVO IVA"
+            ACCEPT WS-IVA-PRODUTO
+
+            COMPUTE WS-PF-PRODUTO = WS-PRC-PRODUTO + WS-PRC-PRODUTO *
+            WS-IVA-PRODUTO / 100
+
+            IF WS-PRC-PRODUTO NOT EQUAL WS-PRC-ANTIGO THEN
+                PERFORM GRAVAR-HIST-PRECO
+            END-IF
+
+            MOVE WS-PRC-PRODUTO TO PRC-PRODUTO
+            MOVE WS-IVA-PRODUTO TO IVA-PRODUTO
+            MOVE WS-PF-PRODUTO TO PF-PRODUTO
+
             REWRITE REG-CONTATOS
             DISPLAY "PRODUTO ALTERADO!"
             CLOSE PRODUTO
@@ -213,4 +322,150 @@
                 CLOSE PRODUTO.
 
 
+       MOVIMENTAR.
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+
+           OPEN I-O PRODUTO
+
+           IF FS-OK THEN
+             DISPLAY "QUAL O CODIGO:"
+             ACCEPT ID-PRODUTO
+             READ PRODUTO INTO WS-REG-CONTATO
+             KEY IS ID-PRODUTO
+
+           INVALID KEY
+           DISPLAY "PRODUTO NAO EXISTE"
+            NOT INVALID KEY
+            DISPLAY "PRODUTO ATUAL " WS-NOME-PRODUTO
+            DISPLAY "QUANTIDADE ATUAL " WS-QT-PRODUTO
+            DISPLAY "TIPO DE MOVIMENTO (E-ENTRADA / S-SAIDA):"
+            ACCEPT WS-TIPO-MOVIMENTO
+            DISPLAY "QUANTIDADE:"
+            ACCEPT WS-QT-MOVIMENTO
+
+            EVALUATE WS-TIPO-MOVIMENTO
+            WHEN "E"
+                ADD WS-QT-MOVIMENTO TO WS-QT-PRODUTO
+                MOVE WS-QT-PRODUTO TO QT-PRODUTO
+                REWRITE REG-CONTATOS
+                PERFORM GRAVAR-MOVIMENTO
+                DISPLAY "STOCK ATUALIZADO"
+
+            WHEN "S"
+                IF WS-QT-MOVIMENTO > WS-QT-PRODUTO THEN
+                    DISPLAY "QUANTIDADE INSUFICIENTE EM STOCK"
+                ELSE
+                    SUBTRACT WS-QT-MOVIMENTO FROM WS-QT-PRODUTO
+                    MOVE WS-QT-PRODUTO TO QT-PRODUTO
+                    REWRITE REG-CONTATOS
+                    PERFORM GRAVAR-MOVIMENTO
+                    DISPLAY "STOCK ATUALIZADO"
+                END-IF
+
+            WHEN OTHER
+                DISPLAY "TIPO DE MOVIMENTO INVALIDO"
+            END-EVALUATE
+
+            CLOSE PRODUTO
+            END-READ
+            ELSE
+                DISPLAY "ERROR AO ABRIR FICHEIRO"
+                DISPLAY "ERRO FILE STATUS" WS-FS
+                END-IF
+                CLOSE PRODUTO.
+
+       BUSCANOME.
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           MOVE 0 TO WS-TOTAL-ENCONTRADOS
+
+           DISPLAY "NOME OU PARTE DO NOME A PROCURAR:"
+           ACCEPT WS-NOME-BUSCA
+
+           PERFORM CALCULAR-LEN-BUSCA
+
+           OPEN INPUT PRODUTO
+
+           IF FS-OK THEN
+             MOVE 0 TO ID-PRODUTO
+             START PRODUTO KEY IS NOT LESS THAN ID-PRODUTO
+                 INVALID KEY
+                     DISPLAY "NENHUM PRODUTO ENCONTRADO"
+             END-START
+             PERFORM BUSCANOME-LINHA UNTIL EOF-OK
+             CLOSE PRODUTO
+             DISPLAY "TOTAL ENCONTRADOS: " WS-TOTAL-ENCONTRADOS
+           ELSE
+             DISPLAY "ERROR AO ABRIR FICHEIRO"
+             DISPLAY "ERRO FILE STATUS" WS-FS
+             CLOSE PRODUTO
+           END-IF.
+
+       CALCULAR-LEN-BUSCA.
+           MOVE 0 TO WS-LEN-BUSCA
+           MOVE 1 TO WS-I
+           PERFORM VERIFICAR-CARATER-BUSCA UNTIL WS-I > 15.
+
+       VERIFICAR-CARATER-BUSCA.
+           IF WS-NOME-BUSCA(WS-I:1) NOT = SPACE THEN
+               MOVE WS-I TO WS-LEN-BUSCA
+           END-IF
+           ADD 1 TO WS-I.
+
+       BUSCANOME-LINHA.
+           READ PRODUTO NEXT RECORD
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               MOVE 0 TO WS-OCORRENCIAS
+               IF WS-LEN-BUSCA > 0 AND PRODUTO-ATIVO THEN
+                   INSPECT NOME-PRODUTO TALLYING WS-OCORRENCIAS
+                       FOR ALL WS-NOME-BUSCA(1:WS-LEN-BUSCA)
+               END-IF
+               IF WS-OCORRENCIAS > 0 THEN
+                   ADD 1 TO WS-TOTAL-ENCONTRADOS
+                   DISPLAY ID-PRODUTO " - " NOME-PRODUTO
+               END-IF
+           END-READ.
+
+       GRAVAR-HIST-PRECO.
+           MOVE WS-ID-PRODUTO TO HP-ID-PRODUTO
+           MOVE WS-PRC-ANTIGO TO HP-PRC-ANTIGO
+           MOVE WS-PRC-PRODUTO TO HP-PRC-NOVO
+           ACCEPT HP-DATA FROM DATE YYYYMMDD
+
+           OPEN EXTEND PRECOS-HIST
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT PRECOS-HIST
+           END-IF
+
+           IF FS-OK THEN
+               WRITE REG-HIST-PRECO
+               CLOSE PRECOS-HIST
+           ELSE
+               DISPLAY "ERRO AO ABRIR HISTORICO DE PRECOS"
+               DISPLAY "ERRO FILE STATUS" WS-FS
+           END-IF.
+
+       GRAVAR-MOVIMENTO.
+           ACCEPT WS-DATA-MOVIMENTO FROM DATE YYYYMMDD
+
+           OPEN EXTEND MOVIMENTOS
+           IF WS-FS EQUAL 35 THEN
+               OPEN OUTPUT MOVIMENTOS
+           END-IF
+
+           IF FS-OK THEN
+               MOVE WS-ID-PRODUTO TO MOV-ID-PRODUTO
+               MOVE WS-DATA-MOVIMENTO TO MOV-DATA
+               MOVE WS-TIPO-MOVIMENTO TO MOV-TIPO
+               MOVE WS-QT-MOVIMENTO TO MOV-QUANTIDADE
+               WRITE REG-MOVIMENTO
+               CLOSE MOVIMENTOS
+           ELSE
+               DISPLAY "ERRO AO ABRIR MOVIMENTOS"
+               DISPLAY "ERRO FILE STATUS" WS-FS
+           END-IF.
+
        END PROGRAM YOUR-PROGRAM-NAME.
